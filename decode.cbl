@@ -1,43 +1,197 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DB2DECOD.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCP-FILE ASSIGN TO EXCPOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT EDLV-FILE ASSIGN TO EDLVIN
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT HR-FILE ASSIGN TO HREXTOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCP-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+           COPY EXCPREC.
+
+       FD  HR-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+           COPY HREXTR.
+
+       FD  EDLV-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+       01  EDLV-IN-RECORD.
+           05  EDLV-IN-LEVEL              PIC 9(02).
+           05  EDLV-IN-LABEL              PIC X(20).
+           05  FILLER                     PIC X(08).
+
        WORKING-STORAGE SECTION.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
        01  WS-EMPNO      PIC X(06).
+       01  WS-EDLEVEL    PIC S9(04) COMP.
        01  WS-EDLABEL    PIC X(20).
 
+       01  WS-CONTROL-FIELDS.
+           05  WS-CURRENT-CURSOR           PIC X(08)  VALUE 'C1'.
+           05  WS-EDLV-EOF-SW              PIC X(01)  VALUE 'N'.
+               88  WS-EDLV-EOF                         VALUE 'Y'.
+           05  WS-HR-RECORD-COUNT          PIC 9(07)  VALUE ZERO.
+       01  WS-TODAY.
+           05  WS-TODAY-YYYY               PIC 9(04).
+           05  WS-TODAY-MM                 PIC 9(02).
+           05  WS-TODAY-DD                 PIC 9(02).
+       01  WS-TODAY-X REDEFINES WS-TODAY   PIC 9(08).
+       01  WS-RUN-DATE                     PIC X(10).
+
+           COPY EDLVTAB.
+
+       01  WS-EDLV-DEFAULT-LABEL           PIC X(20)  VALUE 'OTHER'.
+
            EXEC SQL DECLARE C1 CURSOR FOR
                SELECT EMPNO,
-                      DECODE(EDLEVEL,
-                             16, 'BACHELOR',
-                             18, 'MASTER',
-                             20, 'DOCTORATE',
-                             'OTHER')
+                      EDLEVEL
                  FROM DSN8C10.EMP
            END-EXEC.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
 
+           PERFORM INITIALIZATION.
+
+           PERFORM LOAD-EDLEVEL-TABLE.
+
            EXEC SQL OPEN C1 END-EXEC.
 
            PERFORM FETCH-ROW UNTIL SQLCODE NOT = 0.
 
+           PERFORM WRITE-HR-TRAILER.
+
+           PERFORM CHECK-CURSOR-STATUS.
+
            EXEC SQL CLOSE C1 END-EXEC.
 
+           PERFORM TERMINATION.
+
            STOP RUN.
 
+       INITIALIZATION.
+           OPEN OUTPUT EXCP-FILE.
+           OPEN OUTPUT HR-FILE.
+
+           ACCEPT WS-TODAY-X FROM DATE YYYYMMDD.
+           STRING WS-TODAY-MM '/' WS-TODAY-DD '/' WS-TODAY-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+
+           PERFORM WRITE-HR-HEADER.
+
+       LOAD-EDLEVEL-TABLE.
+           OPEN INPUT EDLV-FILE.
+
+           PERFORM READ-EDLV-RECORD UNTIL WS-EDLV-EOF
+              OR WS-EDLV-COUNT = WS-EDLV-MAX.
+
+           IF WS-EDLV-COUNT = WS-EDLV-MAX AND NOT WS-EDLV-EOF
+               MOVE 'EDLVTAB' TO WS-CURRENT-CURSOR
+               PERFORM WRITE-EDLV-OVERFLOW-EXCEPTION
+           END-IF.
+
+           CLOSE EDLV-FILE.
+
+       READ-EDLV-RECORD.
+           READ EDLV-FILE
+               AT END
+                   SET WS-EDLV-EOF TO TRUE
+           END-READ.
+
+           IF NOT WS-EDLV-EOF
+               ADD 1 TO WS-EDLV-COUNT
+               MOVE EDLV-IN-LEVEL TO WS-EDLV-LEVEL(WS-EDLV-COUNT)
+               MOVE EDLV-IN-LABEL TO WS-EDLV-LABEL(WS-EDLV-COUNT)
+           END-IF.
+
        FETCH-ROW.
            EXEC SQL
                FETCH C1
                 INTO :WS-EMPNO,
-                     :WS-EDLABEL
+                     :WS-EDLEVEL
            END-EXEC.
 
            IF SQLCODE = 0
+               PERFORM RESOLVE-EDLABEL
                DISPLAY 'EMP=' WS-EMPNO
                        ' EDUCATION=' WS-EDLABEL
+               PERFORM WRITE-HR-DETAIL
+           END-IF.
+
+       RESOLVE-EDLABEL.
+           MOVE WS-EDLV-DEFAULT-LABEL TO WS-EDLABEL.
+           SET WS-EDLV-IDX TO 1.
+           SET WS-EDLV-FOUND-SW TO 'N'.
+
+           PERFORM TEST-EDLV-ENTRY
+               VARYING WS-EDLV-IDX FROM 1 BY 1
+                 UNTIL WS-EDLV-IDX > WS-EDLV-COUNT
+                    OR WS-EDLV-FOUND.
+
+       TEST-EDLV-ENTRY.
+           IF WS-EDLEVEL = WS-EDLV-LEVEL(WS-EDLV-IDX)
+               MOVE WS-EDLV-LABEL(WS-EDLV-IDX) TO WS-EDLABEL
+               SET WS-EDLV-FOUND TO TRUE
            END-IF.
+
+       WRITE-HR-HEADER.
+           MOVE SPACES        TO HR-HEADER-RECORD.
+           SET HR-REC-HEADER  TO TRUE.
+           MOVE WS-RUN-DATE   TO HR-HD-RUN-DATE.
+           WRITE HR-EXTRACT-RECORD FROM HR-HEADER-RECORD.
+
+       WRITE-HR-DETAIL.
+           MOVE SPACES        TO HR-DETAIL-RECORD.
+           SET HR-REC-DETAIL  TO TRUE.
+           MOVE WS-EMPNO      TO HR-DT-EMPNO.
+           MOVE WS-EDLABEL    TO HR-DT-EDLABEL.
+           WRITE HR-EXTRACT-RECORD FROM HR-DETAIL-RECORD.
+           ADD 1 TO WS-HR-RECORD-COUNT.
+
+       WRITE-HR-TRAILER.
+           MOVE SPACES             TO HR-TRAILER-RECORD.
+           SET HR-REC-TRAILER      TO TRUE.
+           MOVE WS-HR-RECORD-COUNT TO HR-TR-RECORD-COUNT.
+           WRITE HR-EXTRACT-RECORD FROM HR-TRAILER-RECORD.
+
+       CHECK-CURSOR-STATUS.
+           IF SQLCODE NOT = 100
+               MOVE SQLCODE        TO EXCP-SQLCODE
+               MOVE SQLSTATE       TO EXCP-SQLSTATE
+               MOVE SQLERRMC(1:70) TO EXCP-SQLERRM
+               PERFORM WRITE-EXCEPTION-RECORD
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       WRITE-EDLV-OVERFLOW-EXCEPTION.
+           MOVE ZERO              TO EXCP-SQLCODE.
+           MOVE SPACES            TO EXCP-SQLSTATE.
+           MOVE 'EDLEVEL TABLE OVERFLOW - INCREASE WS-EDLV-MAX'
+                                   TO EXCP-SQLERRM.
+           PERFORM WRITE-EXCEPTION-RECORD.
+           MOVE 16 TO RETURN-CODE.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE 'DB2DECOD'        TO EXCP-PROGRAM.
+           MOVE WS-CURRENT-CURSOR TO EXCP-CURSOR.
+           MOVE WS-RUN-DATE       TO EXCP-RUN-DATE.
+           WRITE EXCP-RECORD.
+
+       TERMINATION.
+           CLOSE EXCP-FILE.
+           CLOSE HR-FILE.
