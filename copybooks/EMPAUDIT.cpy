@@ -0,0 +1,16 @@
+      *----------------------------------------------------------
+      *  EMPAUDIT - BEFORE/AFTER AUDIT RECORD FOR DB2EMPMN
+      *  WRITTEN FOR EVERY TRANSACTION THAT SUCCESSFULLY UPDATES
+      *  DSN8C10.EMP.
+      *----------------------------------------------------------
+       01  AUDIT-RECORD.
+           05  AUDIT-EMPNO                PIC X(06).
+           05  FILLER                     PIC X(02)  VALUE SPACES.
+           05  AUDIT-BEFORE-WORKDEPT      PIC X(03).
+           05  AUDIT-BEFORE-EDLEVEL       PIC 9(02).
+           05  FILLER                     PIC X(02)  VALUE SPACES.
+           05  AUDIT-AFTER-WORKDEPT       PIC X(03).
+           05  AUDIT-AFTER-EDLEVEL        PIC 9(02).
+           05  FILLER                     PIC X(02)  VALUE SPACES.
+           05  AUDIT-RUN-DATE             PIC X(10).
+           05  FILLER                     PIC X(48)  VALUE SPACES.
