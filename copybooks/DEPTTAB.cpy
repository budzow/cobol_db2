@@ -0,0 +1,13 @@
+      *----------------------------------------------------------
+      *  DEPTTAB - VALID DEPARTMENT NUMBER TABLE
+      *  LOADED FROM DSN8C10.DEPT SO WORKDEPT VALUES RETURNED BY
+      *  THE EMP CURSOR CAN BE CHECKED FOR REFERENTIAL INTEGRITY.
+      *----------------------------------------------------------
+       01  WS-DEPT-COUNT                  PIC S9(04) COMP VALUE ZERO.
+       01  WS-DEPT-MAX                    PIC S9(04) COMP VALUE 50.
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY OCCURS 50 TIMES
+                             INDEXED BY WS-DEPT-IDX.
+               10  WS-DEPT-NO             PIC X(03).
+       01  WS-DEPT-FOUND-SW               PIC X(01)  VALUE 'N'.
+           88  WS-DEPT-FOUND                          VALUE 'Y'.
