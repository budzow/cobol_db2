@@ -0,0 +1,32 @@
+      *----------------------------------------------------------
+      *  EMPSNAP - POINT-IN-TIME SNAPSHOT OF DSN8C10.EMP
+      *  (DB2EMPHS OUTPUT) - ONE HEADER, ONE DETAIL PER EMPLOYEE,
+      *  ONE TRAILER WITH THE RUN'S DETAIL COUNT.
+      *----------------------------------------------------------
+       01  SNAP-RECORD.
+           05  SNAP-REC-TYPE              PIC X(01).
+               88  SNAP-REC-HEADER                    VALUE 'H'.
+               88  SNAP-REC-DETAIL                     VALUE 'D'.
+               88  SNAP-REC-TRAILER                    VALUE 'T'.
+           05  FILLER                     PIC X(79).
+
+       01  SNAP-HEADER-RECORD REDEFINES SNAP-RECORD.
+           05  SNAP-HD-TYPE               PIC X(01).
+           05  SNAP-HD-RUN-DATE           PIC X(10).
+           05  FILLER                     PIC X(69).
+
+       01  SNAP-DETAIL-RECORD REDEFINES SNAP-RECORD.
+           05  SNAP-DT-TYPE               PIC X(01).
+           05  SNAP-DT-EMPNO              PIC X(06).
+           05  SNAP-DT-LASTNAME           PIC X(15).
+           05  SNAP-DT-WORKDEPT           PIC X(03).
+           05  SNAP-DT-JOB                PIC X(08).
+           05  SNAP-DT-EDLEVEL            PIC S9(04).
+           05  SNAP-DT-SALARY             PIC S9(07)V99.
+           05  FILLER                     PIC X(34).
+
+       01  SNAP-TRAILER-RECORD REDEFINES SNAP-RECORD.
+           05  SNAP-TR-TYPE               PIC X(01).
+           05  SNAP-TR-RECORD-COUNT       PIC 9(07).
+           05  SNAP-TR-RUN-DATE           PIC X(10).
+           05  FILLER                     PIC X(62).
