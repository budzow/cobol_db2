@@ -0,0 +1,27 @@
+      *----------------------------------------------------------
+      *  HREXTR - HR INTERFACE EXTRACT RECORD (DB2DECOD OUTPUT)
+      *  FIXED-LENGTH, ONE HEADER RECORD, ONE DETAIL RECORD PER
+      *  EMPLOYEE, ONE TRAILER RECORD WITH THE RUN'S DETAIL COUNT.
+      *----------------------------------------------------------
+       01  HR-EXTRACT-RECORD.
+           05  HR-REC-TYPE                PIC X(01).
+               88  HR-REC-HEADER                      VALUE 'H'.
+               88  HR-REC-DETAIL                       VALUE 'D'.
+               88  HR-REC-TRAILER                      VALUE 'T'.
+           05  FILLER                     PIC X(49).
+
+       01  HR-HEADER-RECORD REDEFINES HR-EXTRACT-RECORD.
+           05  HR-HD-TYPE                 PIC X(01).
+           05  HR-HD-RUN-DATE             PIC X(10).
+           05  FILLER                     PIC X(39).
+
+       01  HR-DETAIL-RECORD REDEFINES HR-EXTRACT-RECORD.
+           05  HR-DT-TYPE                 PIC X(01).
+           05  HR-DT-EMPNO                PIC X(06).
+           05  HR-DT-EDLABEL              PIC X(20).
+           05  FILLER                     PIC X(23).
+
+       01  HR-TRAILER-RECORD REDEFINES HR-EXTRACT-RECORD.
+           05  HR-TR-TYPE                 PIC X(01).
+           05  HR-TR-RECORD-COUNT         PIC 9(07).
+           05  FILLER                     PIC X(42).
