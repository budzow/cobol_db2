@@ -0,0 +1,17 @@
+      *----------------------------------------------------------
+      *  EXCPREC - DB2 CURSOR EXCEPTION RECORD
+      *  WRITTEN TO EXCPOUT WHENEVER A CURSOR OPERATION RETURNS
+      *  A SQLCODE OTHER THAN 0 (SUCCESS) OR 100 (NOT FOUND/EOF).
+      *----------------------------------------------------------
+       01  EXCP-RECORD.
+           05  EXCP-PROGRAM           PIC X(08).
+           05  FILLER                 PIC X(01)  VALUE SPACE.
+           05  EXCP-CURSOR            PIC X(08).
+           05  FILLER                 PIC X(01)  VALUE SPACE.
+           05  EXCP-SQLCODE           PIC -(9)9.
+           05  FILLER                 PIC X(01)  VALUE SPACE.
+           05  EXCP-SQLSTATE          PIC X(05).
+           05  FILLER                 PIC X(01)  VALUE SPACE.
+           05  EXCP-RUN-DATE          PIC X(10).
+           05  FILLER                 PIC X(01)  VALUE SPACE.
+           05  EXCP-SQLERRM           PIC X(70).
