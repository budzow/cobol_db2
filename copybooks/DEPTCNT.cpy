@@ -0,0 +1,8 @@
+      *----------------------------------------------------------
+      *  DEPTCNT - PER-DEPARTMENT EMPLOYEE COUNT EXTRACT
+      *  WRITTEN BY DB2WINFN AND SIMPLCNT SO DB2RECON CAN COMPARE
+      *  THE TWO INDEPENDENTLY-DERIVED COUNTS RECORD FOR RECORD.
+      *----------------------------------------------------------
+       01  DEPTCNT-RECORD.
+           05  DPCNT-WORKDEPT             PIC X(03).
+           05  DPCNT-COUNT                PIC 9(07).
