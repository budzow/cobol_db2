@@ -0,0 +1,15 @@
+      *----------------------------------------------------------
+      *  EDLVTAB - EDUCATION LEVEL BAND TABLE
+      *  ONE ENTRY PER EDLEVEL CUTOFF MAINTAINED BY HR ON EDLVIN.
+      *  LOADED INTO WS-EDLV-ENTRY AT PROGRAM START SO THE BANDS
+      *  CAN BE CHANGED WITHOUT A RECOMPILE.
+      *----------------------------------------------------------
+       01  WS-EDLV-COUNT                  PIC S9(04) COMP VALUE ZERO.
+       01  WS-EDLV-MAX                    PIC S9(04) COMP VALUE 50.
+       01  WS-EDLEVEL-TABLE.
+           05  WS-EDLV-ENTRY OCCURS 50 TIMES
+                             INDEXED BY WS-EDLV-IDX.
+               10  WS-EDLV-LEVEL          PIC 9(02).
+               10  WS-EDLV-LABEL          PIC X(20).
+       01  WS-EDLV-FOUND-SW               PIC X(01)  VALUE 'N'.
+           88  WS-EDLV-FOUND                          VALUE 'Y'.
