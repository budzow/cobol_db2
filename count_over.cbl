@@ -1,7 +1,99 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DB2WINFN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT EXCP-FILE ASSIGN TO EXCPOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT PARM-FILE ASSIGN TO SYSIN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT CHKPT-FILE ASSIGN TO CHKPTOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT DEPTCNT-FILE ASSIGN TO DEPTCNT
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+       01  RPT-HEADING-1                   PIC X(133).
+       01  RPT-HEADING-2                   PIC X(133).
+       01  RPT-DETAIL-LINE.
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  RPT-DT-EMPNO                PIC X(06).
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  RPT-DT-DEPT                 PIC X(03).
+           05  FILLER                      PIC X(114) VALUE SPACES.
+       01  RPT-DEPT-TRAILER-LINE.
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  FILLER                      PIC X(20)
+                   VALUE 'DEPARTMENT TOTAL -'.
+           05  RPT-TR-DEPT                 PIC X(03).
+           05  FILLER                      PIC X(03)  VALUE SPACES.
+           05  FILLER                      PIC X(13)
+                   VALUE 'EMPLOYEES ='.
+           05  RPT-TR-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(82)  VALUE SPACES.
+       01  RPT-TOPN-DETAIL-LINE.
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  RPT-TN-RANK                 PIC Z9.
+           05  FILLER                      PIC X(04)  VALUE SPACES.
+           05  RPT-TN-EMPNO                PIC X(06).
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  RPT-TN-DEPT                 PIC X(03).
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  RPT-TN-SALARY               PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(91)  VALUE SPACES.
+       01  RPT-SUMMARY-DETAIL-LINE.
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  RPT-SM-DEPT                 PIC X(03).
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  RPT-SM-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(07)  VALUE SPACES.
+           05  RPT-SM-AVGSAL               PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(07)  VALUE SPACES.
+           05  RPT-SM-MAXSAL               PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(75)  VALUE SPACES.
+       01  RPT-BLANK-LINE                  PIC X(133) VALUE SPACES.
+
+       FD  EXCP-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+           COPY EXCPREC.
+
+       FD  PARM-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+       01  PARM-IN-RECORD.
+           05  PARM-IN-MODE               PIC X(01).
+           05  PARM-IN-DEPT-LOW           PIC X(03).
+           05  PARM-IN-DEPT-HIGH          PIC X(03).
+           05  PARM-IN-RESTART-DEPT       PIC X(03).
+           05  PARM-IN-RESTART-EMPNO      PIC X(06).
+           05  FILLER                     PIC X(64).
+
+       FD  CHKPT-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+       01  CHKPT-RECORD.
+           05  CHKPT-WORKDEPT             PIC X(03).
+           05  CHKPT-EMPNO                PIC X(06).
+           05  FILLER                     PIC X(71).
+
+       FD  DEPTCNT-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+           COPY DEPTCNT.
+
        WORKING-STORAGE SECTION.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -10,25 +102,231 @@
        01  WS-EMPNO       PIC X(06).
        01  WS-DEPT-COUNT  PIC S9(09) COMP.
 
-           EXEC SQL DECLARE C1 CURSOR FOR
-               SELECT EMPNO,
-                      WORKDEPT,
-                      COUNT(*) OVER(PARTITION BY WORKDEPT)
+       01  WS-TN-EMPNO    PIC X(06).
+       01  WS-TN-DEPT     PIC X(10).
+       01  WS-TN-SALARY   PIC S9(07)V99 COMP-3.
+       01  WS-TN-RANK     PIC S9(04) COMP.
+
+       01  WS-SM-DEPT     PIC X(10).
+       01  WS-SM-COUNT    PIC S9(09) COMP.
+       01  WS-SM-AVGSAL   PIC S9(07)V99 COMP-3.
+       01  WS-SM-MAXSAL   PIC S9(07)V99 COMP-3.
+
+       01  WS-CONTROL-FIELDS.
+           05  WS-PREV-DEPT                PIC X(03)  VALUE SPACES.
+           05  WS-PREV-DEPT-COUNT          PIC S9(09) COMP VALUE ZERO.
+           05  WS-FIRST-DETAIL-SW          PIC X(01)  VALUE 'Y'.
+               88  WS-FIRST-DETAIL                     VALUE 'Y'.
+           05  WS-LINE-COUNT               PIC S9(04) COMP VALUE ZERO.
+           05  WS-LINES-PER-PAGE           PIC S9(04) COMP VALUE 55.
+           05  WS-PAGE-NUMBER              PIC S9(04) COMP VALUE ZERO.
+           05  WS-CURRENT-CURSOR           PIC X(08)  VALUE 'C1'.
+           05  WS-PARM-STATUS              PIC X(02).
+           05  WS-RUN-MODE                 PIC X(01)  VALUE 'D'.
+               88  WS-MODE-DETAIL                      VALUE 'D'.
+               88  WS-MODE-TOPN                         VALUE 'T'.
+               88  WS-MODE-SUMMARY                      VALUE 'S'.
+           05  WS-FILTER-DEPT-LOW          PIC X(03)  VALUE LOW-VALUES.
+           05  WS-FILTER-DEPT-HIGH         PIC X(03)  VALUE HIGH-VALUES.
+           05  WS-RESTART-DEPT             PIC X(03)  VALUE SPACES.
+           05  WS-RESTART-EMPNO            PIC X(06)  VALUE SPACES.
+           05  WS-COMMIT-COUNT             PIC S9(09) COMP VALUE ZERO.
+           05  WS-COMMIT-FREQ              PIC S9(09) COMP VALUE 1000.
+
+       01  WS-TODAY.
+           05  WS-TODAY-YYYY               PIC 9(04).
+           05  WS-TODAY-MM                 PIC 9(02).
+           05  WS-TODAY-DD                 PIC 9(02).
+       01  WS-TODAY-X REDEFINES WS-TODAY   PIC 9(08).
+       01  WS-RUN-DATE                     PIC X(10).
+       01  WS-REPORT-TITLE                 PIC X(30)  VALUE SPACES.
+
+       01  WS-HEADING-1-LAYOUT.
+           05  FILLER                      PIC X(01)  VALUE SPACES.
+           05  FILLER                      PIC X(09)  VALUE 'DB2WINFN'.
+           05  FILLER                      PIC X(10)  VALUE SPACES.
+           05  HDG-TITLE                   PIC X(30)  VALUE SPACES.
+           05  FILLER                      PIC X(21)  VALUE SPACES.
+           05  FILLER                      PIC X(09)  VALUE 'RUN DATE'.
+           05  HDG-RUN-DATE                PIC X(10).
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  FILLER                      PIC X(05)  VALUE 'PAGE '.
+           05  HDG-PAGE-NUMBER             PIC ZZZ9.
+           05  FILLER                      PIC X(29)  VALUE SPACES.
+       01  WS-HEADING-2-LAYOUT.
+           05  FILLER                      PIC X(06)  VALUE SPACES.
+           05  FILLER                      PIC X(09)  VALUE 'EMPLOYEE'.
+           05  FILLER                      PIC X(07)  VALUE SPACES.
+           05  FILLER                      PIC X(04)  VALUE 'DEPT'.
+           05  FILLER                      PIC X(107) VALUE SPACES.
+       01  WS-TOPN-HEADING-2-LAYOUT.
+           05  FILLER                      PIC X(06)  VALUE SPACES.
+           05  FILLER                      PIC X(04)  VALUE 'RANK'.
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  FILLER                      PIC X(08)  VALUE 'EMPLOYEE'.
+           05  FILLER                      PIC X(06)  VALUE SPACES.
+           05  FILLER                      PIC X(04)  VALUE 'DEPT'.
+           05  FILLER                      PIC X(06)  VALUE SPACES.
+           05  FILLER                      PIC X(06)  VALUE 'SALARY'.
+           05  FILLER                      PIC X(88)  VALUE SPACES.
+       01  WS-SUMMARY-HEADING-2-LAYOUT.
+           05  FILLER                      PIC X(06)  VALUE SPACES.
+           05  FILLER                      PIC X(04)  VALUE 'DEPT'.
+           05  FILLER                      PIC X(06)  VALUE SPACES.
+           05  FILLER                      PIC X(05)  VALUE 'COUNT'.
+           05  FILLER                      PIC X(08)  VALUE SPACES.
+           05  FILLER                      PIC X(07)  VALUE 'AVG SAL'.
+           05  FILLER                      PIC X(06)  VALUE SPACES.
+           05  FILLER                      PIC X(07)  VALUE 'MAX SAL'.
+           05  FILLER                      PIC X(84)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           PERFORM INITIALIZATION.
+
+           EVALUATE TRUE
+               WHEN WS-MODE-TOPN
+                   PERFORM RUN-TOPN-REPORT
+               WHEN WS-MODE-SUMMARY
+                   PERFORM RUN-SUMMARY-REPORT
+               WHEN OTHER
+                   PERFORM RUN-DETAIL-REPORT
+           END-EVALUATE.
+
+           PERFORM TERMINATION.
+
+           STOP RUN.
+
+       INITIALIZATION.
+           OPEN OUTPUT RPT-FILE.
+           OPEN OUTPUT EXCP-FILE.
+           OPEN OUTPUT CHKPT-FILE.
+
+           ACCEPT WS-TODAY-X FROM DATE YYYYMMDD.
+           STRING WS-TODAY-MM '/' WS-TODAY-DD '/' WS-TODAY-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+
+           PERFORM READ-PARM-CARD.
+
+           IF WS-MODE-DETAIL
+               OPEN OUTPUT DEPTCNT-FILE
+           END-IF.
+
+           EXEC SQL DECLARE C1 CURSOR WITH HOLD FOR
+               SELECT E.EMPNO,
+                      E.WORKDEPT,
+                      (SELECT COUNT(*)
+                         FROM DSN8C10.EMP E2
+                        WHERE E2.WORKDEPT = E.WORKDEPT
+                          AND E2.WORKDEPT BETWEEN :WS-FILTER-DEPT-LOW
+                                               AND :WS-FILTER-DEPT-HIGH)
                         AS DEPT_COUNT
+                 FROM DSN8C10.EMP E
+                WHERE E.WORKDEPT BETWEEN :WS-FILTER-DEPT-LOW
+                                      AND :WS-FILTER-DEPT-HIGH
+                  AND (:WS-RESTART-EMPNO = SPACES
+                   OR E.WORKDEPT > :WS-RESTART-DEPT
+                   OR (E.WORKDEPT = :WS-RESTART-DEPT
+                  AND E.EMPNO > :WS-RESTART-EMPNO))
+                ORDER BY E.WORKDEPT, E.EMPNO
+           END-EXEC.
+
+           EXEC SQL DECLARE C2 CURSOR FOR
+               SELECT EMPNO, WORKDEPT, SALARY, RNK
+                 FROM (SELECT EMPNO,
+                              WORKDEPT,
+                              SALARY,
+                              RANK() OVER(PARTITION BY WORKDEPT
+                                          ORDER BY SALARY DESC) AS RNK
+                         FROM DSN8C10.EMP) AS RANKED
+                WHERE RNK <= 3
+                  AND WORKDEPT BETWEEN :WS-FILTER-DEPT-LOW
+                                    AND :WS-FILTER-DEPT-HIGH
+                ORDER BY WORKDEPT, RNK
+           END-EXEC.
+
+           EXEC SQL DECLARE C3 CURSOR FOR
+               SELECT WORKDEPT,
+                      COUNT(*),
+                      AVG(SALARY),
+                      MAX(SALARY)
                  FROM DSN8C10.EMP
-                ORDER BY WORKDEPT, EMPNO
+                WHERE WORKDEPT BETWEEN :WS-FILTER-DEPT-LOW
+                                    AND :WS-FILTER-DEPT-HIGH
+                GROUP BY WORKDEPT
+                ORDER BY WORKDEPT
            END-EXEC.
 
-       PROCEDURE DIVISION.
-       MAIN-PARA.
+       READ-PARM-CARD.
+           OPEN INPUT PARM-FILE.
+
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-IN-MODE NOT = SPACES
+                           MOVE PARM-IN-MODE      TO WS-RUN-MODE
+                       END-IF
+                       IF PARM-IN-DEPT-LOW NOT = SPACES
+                           MOVE PARM-IN-DEPT-LOW  TO WS-FILTER-DEPT-LOW
+                       END-IF
+                       IF PARM-IN-DEPT-HIGH NOT = SPACES
+                           MOVE PARM-IN-DEPT-HIGH TO WS-FILTER-DEPT-HIGH
+                       END-IF
+                       MOVE PARM-IN-RESTART-DEPT  TO WS-RESTART-DEPT
+                       MOVE PARM-IN-RESTART-EMPNO TO WS-RESTART-EMPNO
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       RUN-DETAIL-REPORT.
+           MOVE 'EMPLOYEE DEPARTMENT LISTING' TO WS-REPORT-TITLE.
+           PERFORM PRINT-PAGE-HEADERS.
 
            EXEC SQL OPEN C1 END-EXEC.
 
            PERFORM FETCH-ROW UNTIL SQLCODE NOT = 0.
 
+           IF WS-COMMIT-COUNT > 0
+               PERFORM TAKE-CHECKPOINT
+           END-IF.
+
+           IF NOT WS-FIRST-DETAIL
+               PERFORM PRINT-DEPT-TRAILER
+           END-IF.
+
+           MOVE 'C1' TO WS-CURRENT-CURSOR.
+           PERFORM CHECK-CURSOR-STATUS.
+
            EXEC SQL CLOSE C1 END-EXEC.
 
-           STOP RUN.
+       RUN-TOPN-REPORT.
+           MOVE 'TOP 3 EARNERS BY DEPARTMENT' TO WS-REPORT-TITLE.
+           PERFORM PRINT-PAGE-HEADERS.
+
+           EXEC SQL OPEN C2 END-EXEC.
+
+           PERFORM FETCH-TOPN-ROW UNTIL SQLCODE NOT = 0.
+
+           MOVE 'C2' TO WS-CURRENT-CURSOR.
+           PERFORM CHECK-CURSOR-STATUS.
+
+           EXEC SQL CLOSE C2 END-EXEC.
+
+       RUN-SUMMARY-REPORT.
+           MOVE 'DEPARTMENT SUMMARY' TO WS-REPORT-TITLE.
+           PERFORM PRINT-PAGE-HEADERS.
+
+           EXEC SQL OPEN C3 END-EXEC.
+
+           PERFORM FETCH-SUMMARY-ROW UNTIL SQLCODE NOT = 0.
+
+           MOVE 'C3' TO WS-CURRENT-CURSOR.
+           PERFORM CHECK-CURSOR-STATUS.
+
+           EXEC SQL CLOSE C3 END-EXEC.
 
        FETCH-ROW.
            EXEC SQL
@@ -39,7 +337,159 @@
            END-EXEC.
 
            IF SQLCODE = 0
-               DISPLAY 'EMP=' WS-EMPNO
-                       ' DEPT=' WS-DEPT
-                       ' DEPT_COUNT=' WS-DEPT-COUNT
+               IF WS-DEPT(1:3) NOT = WS-PREV-DEPT
+                   IF NOT WS-FIRST-DETAIL
+                       PERFORM PRINT-DEPT-TRAILER
+                   END-IF
+                   MOVE WS-DEPT(1:3) TO WS-PREV-DEPT
+                   MOVE 'N' TO WS-FIRST-DETAIL-SW
+               END-IF
+               PERFORM PRINT-DETAIL-LINE
+               MOVE WS-DEPT-COUNT TO WS-PREV-DEPT-COUNT
+               ADD 1 TO WS-COMMIT-COUNT
+               IF WS-COMMIT-COUNT >= WS-COMMIT-FREQ
+                   PERFORM TAKE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       TAKE-CHECKPOINT.
+           MOVE SPACES       TO CHKPT-RECORD.
+           MOVE WS-DEPT(1:3) TO CHKPT-WORKDEPT.
+           MOVE WS-EMPNO     TO CHKPT-EMPNO.
+           WRITE CHKPT-RECORD.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           MOVE ZERO TO WS-COMMIT-COUNT.
+
+       FETCH-TOPN-ROW.
+           EXEC SQL
+               FETCH C2
+                INTO :WS-TN-EMPNO,
+                     :WS-TN-DEPT,
+                     :WS-TN-SALARY,
+                     :WS-TN-RANK
+           END-EXEC.
+
+           IF SQLCODE = 0
+               PERFORM PRINT-TOPN-DETAIL-LINE
+           END-IF.
+
+       FETCH-SUMMARY-ROW.
+           EXEC SQL
+               FETCH C3
+                INTO :WS-SM-DEPT,
+                     :WS-SM-COUNT,
+                     :WS-SM-AVGSAL,
+                     :WS-SM-MAXSAL
+           END-EXEC.
+
+           IF SQLCODE = 0
+               PERFORM PRINT-SUMMARY-DETAIL-LINE
+           END-IF.
+
+       PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADERS
+           END-IF.
+
+           MOVE SPACES              TO RPT-DETAIL-LINE.
+           MOVE WS-EMPNO            TO RPT-DT-EMPNO.
+           MOVE WS-DEPT(1:3)        TO RPT-DT-DEPT.
+           WRITE RPT-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       PRINT-TOPN-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADERS
+           END-IF.
+
+           MOVE SPACES              TO RPT-TOPN-DETAIL-LINE.
+           MOVE WS-TN-RANK          TO RPT-TN-RANK.
+           MOVE WS-TN-EMPNO         TO RPT-TN-EMPNO.
+           MOVE WS-TN-DEPT(1:3)     TO RPT-TN-DEPT.
+           MOVE WS-TN-SALARY        TO RPT-TN-SALARY.
+           WRITE RPT-TOPN-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       PRINT-SUMMARY-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADERS
+           END-IF.
+
+           MOVE SPACES              TO RPT-SUMMARY-DETAIL-LINE.
+           MOVE WS-SM-DEPT(1:3)     TO RPT-SM-DEPT.
+           MOVE WS-SM-COUNT         TO RPT-SM-COUNT.
+           MOVE WS-SM-AVGSAL        TO RPT-SM-AVGSAL.
+           MOVE WS-SM-MAXSAL        TO RPT-SM-MAXSAL.
+           WRITE RPT-SUMMARY-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       PRINT-DEPT-TRAILER.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADERS
+           END-IF.
+
+           MOVE SPACES              TO RPT-DEPT-TRAILER-LINE.
+           MOVE WS-PREV-DEPT        TO RPT-TR-DEPT.
+           MOVE WS-PREV-DEPT-COUNT  TO RPT-TR-COUNT.
+           WRITE RPT-DEPT-TRAILER-LINE.
+           WRITE RPT-BLANK-LINE.
+           ADD 2 TO WS-LINE-COUNT.
+
+           PERFORM WRITE-DEPTCNT-RECORD.
+
+       WRITE-DEPTCNT-RECORD.
+           MOVE SPACES             TO DEPTCNT-RECORD.
+           MOVE WS-PREV-DEPT       TO DPCNT-WORKDEPT.
+           MOVE WS-PREV-DEPT-COUNT TO DPCNT-COUNT.
+           WRITE DEPTCNT-RECORD.
+
+       PRINT-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE SPACES              TO WS-HEADING-1-LAYOUT.
+           MOVE WS-REPORT-TITLE     TO HDG-TITLE.
+           MOVE WS-RUN-DATE         TO HDG-RUN-DATE.
+           MOVE WS-PAGE-NUMBER      TO HDG-PAGE-NUMBER.
+           MOVE WS-HEADING-1-LAYOUT TO RPT-HEADING-1.
+
+           EVALUATE TRUE
+               WHEN WS-MODE-TOPN
+                   MOVE WS-TOPN-HEADING-2-LAYOUT TO RPT-HEADING-2
+               WHEN WS-MODE-SUMMARY
+                   MOVE WS-SUMMARY-HEADING-2-LAYOUT TO RPT-HEADING-2
+               WHEN OTHER
+                   MOVE WS-HEADING-2-LAYOUT TO RPT-HEADING-2
+           END-EVALUATE.
+
+           IF WS-PAGE-NUMBER > 1
+               WRITE RPT-HEADING-1 AFTER ADVANCING PAGE
+           ELSE
+               WRITE RPT-HEADING-1 AFTER ADVANCING 0 LINES
+           END-IF.
+           WRITE RPT-HEADING-2 AFTER ADVANCING 2 LINES.
+           WRITE RPT-BLANK-LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       CHECK-CURSOR-STATUS.
+           IF SQLCODE NOT = 100
+               MOVE SQLCODE        TO EXCP-SQLCODE
+               MOVE SQLSTATE       TO EXCP-SQLSTATE
+               MOVE SQLERRMC(1:70) TO EXCP-SQLERRM
+               PERFORM WRITE-EXCEPTION-RECORD
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE 'DB2WINFN'        TO EXCP-PROGRAM.
+           MOVE WS-CURRENT-CURSOR TO EXCP-CURSOR.
+           MOVE WS-RUN-DATE       TO EXCP-RUN-DATE.
+           WRITE EXCP-RECORD.
+
+       TERMINATION.
+           CLOSE RPT-FILE.
+           CLOSE EXCP-FILE.
+           CLOSE CHKPT-FILE.
+           IF WS-MODE-DETAIL
+               CLOSE DEPTCNT-FILE
            END-IF.
