@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2PRJHR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT EXCP-FILE ASSIGN TO EXCPOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+       01  RPT-HEADING-1                   PIC X(133).
+       01  RPT-HEADING-2                   PIC X(133).
+       01  RPT-DETAIL-LINE.
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  RPT-DT-EMPNO                PIC X(06).
+           05  FILLER                      PIC X(04)  VALUE SPACES.
+           05  RPT-DT-ACTNO                PIC Z(04)9.
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  RPT-DT-EMPTIME              PIC ZZ9.99.
+           05  FILLER                      PIC X(102) VALUE SPACES.
+       01  RPT-PROJ-TRAILER-LINE.
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  FILLER                      PIC X(18)
+                   VALUE 'PROJECT TOTAL -'.
+           05  RPT-TR-PROJTIME             PIC ZZ9.99.
+           05  FILLER                      PIC X(104) VALUE SPACES.
+       01  RPT-GRAND-TOTAL-LINE.
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  FILLER                      PIC X(30)
+                   VALUE 'GRAND TOTAL - ALL PROJECTS'.
+           05  RPT-GT-EMPTIME              PIC ZZZ9.99.
+           05  FILLER                      PIC X(91)  VALUE SPACES.
+       01  RPT-BLANK-LINE                  PIC X(133) VALUE SPACES.
+
+       FD  EXCP-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+           COPY EXCPREC.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-PROJNO        PIC X(06).
+       01  WS-PROJNAME      PIC X(24).
+       01  WS-EMPNO         PIC X(06).
+       01  WS-ACTNO         PIC S9(04) COMP.
+       01  WS-EMPTIME       PIC S9(03)V99 COMP-3.
+
+       01  WS-CONTROL-FIELDS.
+           05  WS-CURRENT-CURSOR           PIC X(08)  VALUE 'C1'.
+           05  WS-PREV-PROJNO              PIC X(06)  VALUE SPACES.
+           05  WS-PREV-PROJNAME            PIC X(24)  VALUE SPACES.
+           05  WS-PREV-PROJTIME            PIC S9(05)V99 COMP-3
+                                            VALUE ZERO.
+           05  WS-PROJ-TOTAL               PIC S9(05)V99 COMP-3
+                                            VALUE ZERO.
+           05  WS-FIRST-DETAIL-SW          PIC X(01)  VALUE 'Y'.
+               88  WS-FIRST-DETAIL                     VALUE 'Y'.
+           05  WS-LINE-COUNT               PIC S9(04) COMP VALUE ZERO.
+           05  WS-LINES-PER-PAGE           PIC S9(04) COMP VALUE 55.
+           05  WS-PAGE-NUMBER              PIC S9(04) COMP VALUE ZERO.
+       01  WS-GRAND-TOTAL                  PIC S9(07)V99 COMP-3
+                                            VALUE ZERO.
+
+       01  WS-TODAY.
+           05  WS-TODAY-YYYY               PIC 9(04).
+           05  WS-TODAY-MM                 PIC 9(02).
+           05  WS-TODAY-DD                 PIC 9(02).
+       01  WS-TODAY-X REDEFINES WS-TODAY   PIC 9(08).
+       01  WS-RUN-DATE                     PIC X(10).
+
+       01  WS-HEADING-1-LAYOUT.
+           05  FILLER                      PIC X(01)  VALUE SPACES.
+           05  FILLER                      PIC X(09)  VALUE 'DB2PRJHR'.
+           05  FILLER                      PIC X(10)  VALUE SPACES.
+           05  FILLER                      PIC X(30)
+                   VALUE 'PROJECT ACTIVITY HOURS'.
+           05  FILLER                      PIC X(21)  VALUE SPACES.
+           05  FILLER                      PIC X(09)  VALUE 'RUN DATE'.
+           05  HDG-RUN-DATE                PIC X(10).
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  FILLER                      PIC X(05)  VALUE 'PAGE '.
+           05  HDG-PAGE-NUMBER             PIC ZZZ9.
+           05  FILLER                      PIC X(29)  VALUE SPACES.
+       01  WS-HEADING-3-LAYOUT.
+           05  FILLER                      PIC X(01)  VALUE SPACES.
+           05  FILLER                      PIC X(08)  VALUE 'PROJECT'.
+           05  HDG-PROJNO                  PIC X(06).
+           05  FILLER                      PIC X(02)  VALUE SPACES.
+           05  HDG-PROJNAME                PIC X(24).
+           05  FILLER                      PIC X(92)  VALUE SPACES.
+       01  WS-HEADING-2-LAYOUT.
+           05  FILLER                      PIC X(06)  VALUE SPACES.
+           05  FILLER                      PIC X(08)  VALUE 'EMPLOYEE'.
+           05  FILLER                      PIC X(06)  VALUE SPACES.
+           05  FILLER                      PIC X(06)  VALUE 'ACTNO'.
+           05  FILLER                      PIC X(08)  VALUE SPACES.
+           05  FILLER                      PIC X(05)  VALUE 'HOURS'.
+           05  FILLER                      PIC X(94)  VALUE SPACES.
+
+           EXEC SQL DECLARE C1 CURSOR FOR
+               SELECT A.PROJNO,
+                      P.PROJNAME,
+                      A.EMPNO,
+                      A.ACTNO,
+                      A.EMPTIME
+                 FROM DSN8C10.EMPPROJACT A
+                 JOIN DSN8C10.PROJ       P
+                   ON A.PROJNO = P.PROJNO
+                ORDER BY A.PROJNO, A.EMPNO, A.ACTNO
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           PERFORM INITIALIZATION.
+
+           EXEC SQL OPEN C1 END-EXEC.
+
+           PERFORM FETCH-ROW UNTIL SQLCODE NOT = 0.
+
+           IF NOT WS-FIRST-DETAIL
+               PERFORM PRINT-PROJ-TRAILER
+           END-IF.
+
+           PERFORM PRINT-GRAND-TOTAL.
+
+           PERFORM CHECK-CURSOR-STATUS.
+
+           EXEC SQL CLOSE C1 END-EXEC.
+
+           PERFORM TERMINATION.
+
+           STOP RUN.
+
+       INITIALIZATION.
+           OPEN OUTPUT RPT-FILE.
+           OPEN OUTPUT EXCP-FILE.
+
+           ACCEPT WS-TODAY-X FROM DATE YYYYMMDD.
+           STRING WS-TODAY-MM '/' WS-TODAY-DD '/' WS-TODAY-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+
+       FETCH-ROW.
+           EXEC SQL
+               FETCH C1
+                INTO :WS-PROJNO,
+                     :WS-PROJNAME,
+                     :WS-EMPNO,
+                     :WS-ACTNO,
+                     :WS-EMPTIME
+           END-EXEC.
+
+           IF SQLCODE = 0
+               IF WS-PROJNO NOT = WS-PREV-PROJNO
+                   IF NOT WS-FIRST-DETAIL
+                       PERFORM PRINT-PROJ-TRAILER
+                   END-IF
+                   MOVE WS-PROJNO   TO WS-PREV-PROJNO
+                   MOVE WS-PROJNAME TO WS-PREV-PROJNAME
+                   MOVE 'N'         TO WS-FIRST-DETAIL-SW
+                   MOVE ZERO        TO WS-PROJ-TOTAL
+                   PERFORM PRINT-PAGE-HEADERS
+               END-IF
+               ADD WS-EMPTIME TO WS-PROJ-TOTAL
+               ADD WS-EMPTIME TO WS-GRAND-TOTAL
+               PERFORM PRINT-DETAIL-LINE
+               MOVE WS-PROJ-TOTAL TO WS-PREV-PROJTIME
+           END-IF.
+
+       PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADERS
+           END-IF.
+
+           MOVE SPACES              TO RPT-DETAIL-LINE.
+           MOVE WS-EMPNO            TO RPT-DT-EMPNO.
+           MOVE WS-ACTNO            TO RPT-DT-ACTNO.
+           MOVE WS-EMPTIME          TO RPT-DT-EMPTIME.
+           WRITE RPT-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       PRINT-PROJ-TRAILER.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADERS
+           END-IF.
+
+           MOVE SPACES              TO RPT-PROJ-TRAILER-LINE.
+           MOVE WS-PREV-PROJTIME    TO RPT-TR-PROJTIME.
+           WRITE RPT-PROJ-TRAILER-LINE.
+           WRITE RPT-BLANK-LINE.
+           ADD 2 TO WS-LINE-COUNT.
+
+       PRINT-GRAND-TOTAL.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADERS
+           END-IF.
+
+           MOVE SPACES              TO RPT-GRAND-TOTAL-LINE.
+           MOVE WS-GRAND-TOTAL      TO RPT-GT-EMPTIME.
+           WRITE RPT-GRAND-TOTAL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       PRINT-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE SPACES              TO WS-HEADING-1-LAYOUT.
+           MOVE WS-RUN-DATE         TO HDG-RUN-DATE.
+           MOVE WS-PAGE-NUMBER      TO HDG-PAGE-NUMBER.
+           MOVE WS-HEADING-1-LAYOUT TO RPT-HEADING-1.
+
+           MOVE SPACES              TO WS-HEADING-3-LAYOUT.
+           MOVE WS-PREV-PROJNO      TO HDG-PROJNO.
+           MOVE WS-PREV-PROJNAME    TO HDG-PROJNAME.
+
+           IF WS-PAGE-NUMBER > 1
+               WRITE RPT-HEADING-1 AFTER ADVANCING PAGE
+           ELSE
+               WRITE RPT-HEADING-1 AFTER ADVANCING 0 LINES
+           END-IF.
+           MOVE WS-HEADING-3-LAYOUT TO RPT-HEADING-2.
+           WRITE RPT-HEADING-2 AFTER ADVANCING 2 LINES.
+           MOVE WS-HEADING-2-LAYOUT TO RPT-HEADING-2.
+           WRITE RPT-HEADING-2 AFTER ADVANCING 1 LINES.
+           WRITE RPT-BLANK-LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       CHECK-CURSOR-STATUS.
+           IF SQLCODE NOT = 100
+               MOVE SQLCODE        TO EXCP-SQLCODE
+               MOVE SQLSTATE       TO EXCP-SQLSTATE
+               MOVE SQLERRMC(1:70) TO EXCP-SQLERRM
+               PERFORM WRITE-EXCEPTION-RECORD
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE 'DB2PRJHR'        TO EXCP-PROGRAM.
+           MOVE WS-CURRENT-CURSOR TO EXCP-CURSOR.
+           MOVE WS-RUN-DATE       TO EXCP-RUN-DATE.
+           WRITE EXCP-RECORD.
+
+       TERMINATION.
+           CLOSE RPT-FILE.
+           CLOSE EXCP-FILE.
