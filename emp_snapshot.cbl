@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2EMPHS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SNAP-FILE ASSIGN TO SNAPOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT EXCP-FILE ASSIGN TO EXCPOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SNAP-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+           COPY EMPSNAP.
+
+       FD  EXCP-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+           COPY EXCPREC.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-EMPNO         PIC X(06).
+       01  WS-LASTNAME      PIC X(15).
+       01  WS-WORKDEPT      PIC X(03).
+       01  WS-JOB           PIC X(08).
+       01  WS-EDLEVEL       PIC S9(04) COMP.
+       01  WS-SALARY        PIC S9(07)V99 COMP-3.
+
+       01  WS-CONTROL-FIELDS.
+           05  WS-CURRENT-CURSOR           PIC X(08)  VALUE 'C1'.
+           05  WS-SNAP-RECORD-COUNT        PIC 9(07)  VALUE ZERO.
+
+       01  WS-TODAY.
+           05  WS-TODAY-YYYY               PIC 9(04).
+           05  WS-TODAY-MM                 PIC 9(02).
+           05  WS-TODAY-DD                 PIC 9(02).
+       01  WS-TODAY-X REDEFINES WS-TODAY   PIC 9(08).
+       01  WS-RUN-DATE                     PIC X(10).
+
+           EXEC SQL DECLARE C1 CURSOR FOR
+               SELECT EMPNO,
+                      LASTNAME,
+                      WORKDEPT,
+                      JOB,
+                      EDLEVEL,
+                      SALARY
+                 FROM DSN8C10.EMP
+                ORDER BY EMPNO
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           PERFORM INITIALIZATION.
+
+           EXEC SQL OPEN C1 END-EXEC.
+
+           PERFORM FETCH-ROW UNTIL SQLCODE NOT = 0.
+
+           PERFORM WRITE-SNAP-TRAILER.
+
+           PERFORM CHECK-CURSOR-STATUS.
+
+           EXEC SQL CLOSE C1 END-EXEC.
+
+           PERFORM TERMINATION.
+
+           STOP RUN.
+
+       INITIALIZATION.
+           OPEN OUTPUT SNAP-FILE.
+           OPEN OUTPUT EXCP-FILE.
+
+           ACCEPT WS-TODAY-X FROM DATE YYYYMMDD.
+           STRING WS-TODAY-MM '/' WS-TODAY-DD '/' WS-TODAY-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+
+           PERFORM WRITE-SNAP-HEADER.
+
+       FETCH-ROW.
+           EXEC SQL
+               FETCH C1
+                INTO :WS-EMPNO,
+                     :WS-LASTNAME,
+                     :WS-WORKDEPT,
+                     :WS-JOB,
+                     :WS-EDLEVEL,
+                     :WS-SALARY
+           END-EXEC.
+
+           IF SQLCODE = 0
+               PERFORM WRITE-SNAP-DETAIL
+           END-IF.
+
+       WRITE-SNAP-HEADER.
+           MOVE SPACES        TO SNAP-HEADER-RECORD.
+           SET SNAP-REC-HEADER TO TRUE.
+           MOVE WS-RUN-DATE   TO SNAP-HD-RUN-DATE.
+           WRITE SNAP-RECORD FROM SNAP-HEADER-RECORD.
+
+       WRITE-SNAP-DETAIL.
+           MOVE SPACES          TO SNAP-DETAIL-RECORD.
+           SET SNAP-REC-DETAIL  TO TRUE.
+           MOVE WS-EMPNO        TO SNAP-DT-EMPNO.
+           MOVE WS-LASTNAME     TO SNAP-DT-LASTNAME.
+           MOVE WS-WORKDEPT     TO SNAP-DT-WORKDEPT.
+           MOVE WS-JOB          TO SNAP-DT-JOB.
+           MOVE WS-EDLEVEL      TO SNAP-DT-EDLEVEL.
+           MOVE WS-SALARY       TO SNAP-DT-SALARY.
+           WRITE SNAP-RECORD FROM SNAP-DETAIL-RECORD.
+           ADD 1 TO WS-SNAP-RECORD-COUNT.
+
+       WRITE-SNAP-TRAILER.
+           MOVE SPACES               TO SNAP-TRAILER-RECORD.
+           SET SNAP-REC-TRAILER      TO TRUE.
+           MOVE WS-SNAP-RECORD-COUNT TO SNAP-TR-RECORD-COUNT.
+           MOVE WS-RUN-DATE          TO SNAP-TR-RUN-DATE.
+           WRITE SNAP-RECORD FROM SNAP-TRAILER-RECORD.
+
+       CHECK-CURSOR-STATUS.
+           IF SQLCODE NOT = 100
+               MOVE SQLCODE        TO EXCP-SQLCODE
+               MOVE SQLSTATE       TO EXCP-SQLSTATE
+               MOVE SQLERRMC(1:70) TO EXCP-SQLERRM
+               PERFORM WRITE-EXCEPTION-RECORD
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE 'DB2EMPHS'        TO EXCP-PROGRAM.
+           MOVE WS-CURRENT-CURSOR TO EXCP-CURSOR.
+           MOVE WS-RUN-DATE       TO EXCP-RUN-DATE.
+           WRITE EXCP-RECORD.
+
+       TERMINATION.
+           CLOSE SNAP-FILE.
+           CLOSE EXCP-FILE.
