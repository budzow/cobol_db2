@@ -0,0 +1,26 @@
+//DB2EMPM  JOB (ACCTNO),'EMP CORRECTION RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* EMPMAINT - RUNS DB2EMPMN TO APPLY OPERATOR-SUBMITTED WORKDEPT
+//* AND EDLEVEL CORRECTIONS TO DSN8C10.EMP.
+//*
+//* TRANIN IS A ONE-TIME INPUT, SUPPLIED BY THE REQUESTOR FOR THIS
+//* RUN ONLY - THIS JOB IS SUBMITTED ON DEMAND, NOT AS PART OF THE
+//* NIGHTLY CYCLE.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=DB2EMPMN
+//STEPLIB  DD DSN=PROD.DB2.LOADLIB,DISP=SHR
+//TRANIN   DD DSN=PROD.DB2RPTS.EMPMAINT.TRANIN,DISP=SHR
+//AUDITOUT DD DSN=PROD.DB2RPTS.EMPMAINT.AUDIT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJECTOUT DD DSN=PROD.DB2RPTS.EMPMAINT.REJECT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCPOUT  DD DSN=PROD.DB2RPTS.EMPMAINT.EXCP(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=116,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
