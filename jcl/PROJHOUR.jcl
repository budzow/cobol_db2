@@ -0,0 +1,19 @@
+//DB2PRJH  JOB (ACCTNO),'PROJECT HOURS RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* PROJHOUR - RUNS DB2PRJHR, THE PROJECT/ACTIVITY HOURS REPORT
+//* AGAINST DSN8C10.EMPPROJACT AND DSN8C10.PROJ.
+//*
+//* SUBMITTED ON DEMAND, NOT AS PART OF THE NIGHTLY CYCLE.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=DB2PRJHR
+//STEPLIB  DD DSN=PROD.DB2.LOADLIB,DISP=SHR
+//RPTOUT   DD DSN=PROD.DB2RPTS.PRJHR.REPORT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//EXCPOUT  DD DSN=PROD.DB2RPTS.PRJHR.EXCP(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=116,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
