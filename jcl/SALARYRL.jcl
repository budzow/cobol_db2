@@ -0,0 +1,20 @@
+//DB2SALR  JOB (ACCTNO),'SALARY ROLLUP RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* SALARYRL - RUNS DB2SALR, THE PER-DEPARTMENT SALARY ROLLUP
+//* REPORT JOINING DSN8C10.EMP AND DSN8C10.DEPT.
+//*
+//* THIS IS THE MONTHLY REPORT FINANCE ASKS FOR - SUBMITTED ON
+//* DEMAND, NOT AS PART OF THE NIGHTLY CYCLE.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=DB2SALR
+//STEPLIB  DD DSN=PROD.DB2.LOADLIB,DISP=SHR
+//RPTOUT   DD DSN=PROD.DB2RPTS.SALR.REPORT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//EXCPOUT  DD DSN=PROD.DB2RPTS.SALR.EXCP(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=116,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
