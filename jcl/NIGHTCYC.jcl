@@ -0,0 +1,97 @@
+//DB2NITE  JOB (ACCTNO),'NIGHTLY DB2 RPTS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* NIGHTCYC - NIGHTLY DB2 REPORTING CYCLE
+//*
+//* RUNS DB2WINFN, DB2DECOD AND SIMPLCNT IN A FIXED ORDER.
+//* EACH STEP AFTER THE FIRST IS GATED WITH COND=(0,NE) SO IT IS
+//* BYPASSED IF ANY EARLIER STEP ENDED WITH A NON-ZERO RETURN
+//* CODE - A DB2WINFN FAILURE MUST NOT LET DB2DECOD OR SIMPLCNT
+//* RUN AGAINST POSSIBLY INCONSISTENT DATA.
+//*
+//* REPORT, EXCEPTION AND EXTRACT OUTPUT IS WRITTEN TO GENERATION
+//* DATA GROUPS SO EACH RUN OF THE CYCLE LANDS IN ITS OWN DATED
+//* GENERATION INSTEAD OF OVERLAYING SYSOUT FROM THE LAST RUN.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=DB2WINFN
+//STEPLIB  DD DSN=PROD.DB2.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.DB2RPTS.PARMLIB(WINFNPRM),DISP=SHR
+//RPTOUT   DD DSN=PROD.DB2RPTS.WINFN.REPORT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//EXCPOUT  DD DSN=PROD.DB2RPTS.WINFN.EXCP(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=116,BLKSIZE=0)
+//CHKPTOUT DD DSN=PROD.DB2RPTS.WINFN.CHKPT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DEPTCNT  DD DSN=PROD.DB2RPTS.WINFN.DEPTCNT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=DB2DECOD,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.DB2.LOADLIB,DISP=SHR
+//EDLVIN   DD DSN=PROD.DB2RPTS.PARMLIB(EDLVTAB),DISP=SHR
+//EXCPOUT  DD DSN=PROD.DB2RPTS.DECOD.EXCP(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=116,BLKSIZE=0)
+//HREXTOUT DD DSN=PROD.DB2RPTS.DECOD.HREXTR(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=SIMPLCNT,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.DB2.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.DB2RPTS.PARMLIB(SIMPLPRM),DISP=SHR
+//EXCPOUT  DD DSN=PROD.DB2RPTS.SIMPLCNT.EXCP(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=116,BLKSIZE=0)
+//ORPHOUT  DD DSN=PROD.DB2RPTS.SIMPLCNT.ORPHAN(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=52,BLKSIZE=0)
+//DEPTCNT  DD DSN=PROD.DB2RPTS.SIMPLCNT.DEPTCNT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP040 TAKES A POINT-IN-TIME SNAPSHOT OF DSN8C10.EMP ON EVERY
+//* RUN OF THE CYCLE, REGARDLESS OF WHETHER THE REPORTING STEPS
+//* ABOVE SUCCEEDED, SO THE HISTORY FILE NEVER HAS A GAP.
+//*
+//STEP040  EXEC PGM=DB2EMPHS
+//STEPLIB  DD DSN=PROD.DB2.LOADLIB,DISP=SHR
+//SNAPOUT  DD DSN=PROD.DB2RPTS.EMP.SNAPSHOT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCPOUT  DD DSN=PROD.DB2RPTS.EMPHS.EXCP(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=116,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP050 RECONCILES THE PER-DEPARTMENT EMPLOYEE COUNTS PRODUCED
+//* INDEPENDENTLY BY DB2WINFN (STEP010) AND SIMPLCNT (STEP030) -
+//* BOTH QUERY DSN8C10.EMP BUT THROUGH SEPARATE SQL, SO A MISMATCH
+//* HERE IS AN EARLY WARNING OF A LOGIC OR DATA PROBLEM IN ONE OF
+//* THEM. RUNS AFTER BOTH REPORTING STEPS COMPLETE.
+//*
+//STEP050  EXEC PGM=DB2RECON,COND=((0,NE,STEP010),(0,NE,STEP030))
+//STEPLIB  DD DSN=PROD.DB2.LOADLIB,DISP=SHR
+//WINFNCNT DD DSN=PROD.DB2RPTS.WINFN.DEPTCNT(+1),DISP=SHR
+//SIMPLCNT DD DSN=PROD.DB2RPTS.SIMPLCNT.DEPTCNT(+1),DISP=SHR
+//RECONOUT DD DSN=PROD.DB2RPTS.RECON.REPORT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
