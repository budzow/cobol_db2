@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2SALR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT EXCP-FILE ASSIGN TO EXCPOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+       01  RPT-HEADING-1                   PIC X(133).
+       01  RPT-HEADING-2                   PIC X(133).
+       01  RPT-DETAIL-LINE.
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  RPT-DT-DEPT                 PIC X(03).
+           05  FILLER                      PIC X(04)  VALUE SPACES.
+           05  RPT-DT-DEPTNAME             PIC X(36).
+           05  FILLER                      PIC X(04)  VALUE SPACES.
+           05  RPT-DT-TOTAL                PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(65)  VALUE SPACES.
+       01  RPT-GRAND-TOTAL-LINE.
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  FILLER                      PIC X(43)
+                   VALUE 'GRAND TOTAL - ALL DEPARTMENTS'.
+           05  RPT-GT-TOTAL                PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(69)  VALUE SPACES.
+       01  RPT-BLANK-LINE                  PIC X(133) VALUE SPACES.
+
+       FD  EXCP-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+           COPY EXCPREC.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-DEPT          PIC X(03).
+       01  WS-DEPTNAME      PIC X(36).
+       01  WS-DEPT-TOTAL    PIC S9(09)V99 COMP-3.
+
+       01  WS-CONTROL-FIELDS.
+           05  WS-CURRENT-CURSOR           PIC X(08)  VALUE 'C1'.
+           05  WS-LINE-COUNT               PIC S9(04) COMP VALUE ZERO.
+           05  WS-LINES-PER-PAGE           PIC S9(04) COMP VALUE 55.
+           05  WS-PAGE-NUMBER              PIC S9(04) COMP VALUE ZERO.
+       01  WS-GRAND-TOTAL                  PIC S9(11)V99 COMP-3
+                                            VALUE ZERO.
+
+       01  WS-TODAY.
+           05  WS-TODAY-YYYY               PIC 9(04).
+           05  WS-TODAY-MM                 PIC 9(02).
+           05  WS-TODAY-DD                 PIC 9(02).
+       01  WS-TODAY-X REDEFINES WS-TODAY   PIC 9(08).
+       01  WS-RUN-DATE                     PIC X(10).
+
+       01  WS-HEADING-1-LAYOUT.
+           05  FILLER                      PIC X(01)  VALUE SPACES.
+           05  FILLER                      PIC X(09)  VALUE 'DB2SALR'.
+           05  FILLER                      PIC X(10)  VALUE SPACES.
+           05  FILLER                      PIC X(30)
+                   VALUE 'DEPARTMENT SALARY ROLLUP'.
+           05  FILLER                      PIC X(21)  VALUE SPACES.
+           05  FILLER                      PIC X(09)  VALUE 'RUN DATE'.
+           05  HDG-RUN-DATE                PIC X(10).
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  FILLER                      PIC X(05)  VALUE 'PAGE '.
+           05  HDG-PAGE-NUMBER             PIC ZZZ9.
+           05  FILLER                      PIC X(29)  VALUE SPACES.
+       01  WS-HEADING-2-LAYOUT.
+           05  FILLER                      PIC X(06)  VALUE SPACES.
+           05  FILLER                      PIC X(04)  VALUE 'DEPT'.
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  FILLER                      PIC X(16)
+                   VALUE 'DEPARTMENT NAME'.
+           05  FILLER                      PIC X(24)  VALUE SPACES.
+           05  FILLER                      PIC X(22)
+                   VALUE 'SALARY+BONUS+COMM'.
+           05  FILLER                      PIC X(56)  VALUE SPACES.
+
+           EXEC SQL DECLARE C1 CURSOR FOR
+               SELECT E.WORKDEPT,
+                      D.DEPTNAME,
+                      SUM(E.SALARY + E.BONUS + E.COMM)
+                 FROM DSN8C10.EMP  E
+                 JOIN DSN8C10.DEPT D
+                   ON E.WORKDEPT = D.DEPTNO
+                GROUP BY E.WORKDEPT, D.DEPTNAME
+                ORDER BY E.WORKDEPT
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           PERFORM INITIALIZATION.
+
+           EXEC SQL OPEN C1 END-EXEC.
+
+           PERFORM FETCH-ROW UNTIL SQLCODE NOT = 0.
+
+           PERFORM PRINT-GRAND-TOTAL.
+
+           PERFORM CHECK-CURSOR-STATUS.
+
+           EXEC SQL CLOSE C1 END-EXEC.
+
+           PERFORM TERMINATION.
+
+           STOP RUN.
+
+       INITIALIZATION.
+           OPEN OUTPUT RPT-FILE.
+           OPEN OUTPUT EXCP-FILE.
+
+           ACCEPT WS-TODAY-X FROM DATE YYYYMMDD.
+           STRING WS-TODAY-MM '/' WS-TODAY-DD '/' WS-TODAY-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+
+           PERFORM PRINT-PAGE-HEADERS.
+
+       FETCH-ROW.
+           EXEC SQL
+               FETCH C1
+                INTO :WS-DEPT,
+                     :WS-DEPTNAME,
+                     :WS-DEPT-TOTAL
+           END-EXEC.
+
+           IF SQLCODE = 0
+               ADD WS-DEPT-TOTAL TO WS-GRAND-TOTAL
+               PERFORM PRINT-DETAIL-LINE
+           END-IF.
+
+       PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADERS
+           END-IF.
+
+           MOVE SPACES              TO RPT-DETAIL-LINE.
+           MOVE WS-DEPT             TO RPT-DT-DEPT.
+           MOVE WS-DEPTNAME         TO RPT-DT-DEPTNAME.
+           MOVE WS-DEPT-TOTAL       TO RPT-DT-TOTAL.
+           WRITE RPT-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       PRINT-GRAND-TOTAL.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADERS
+           END-IF.
+
+           WRITE RPT-BLANK-LINE.
+           MOVE SPACES              TO RPT-GRAND-TOTAL-LINE.
+           MOVE WS-GRAND-TOTAL      TO RPT-GT-TOTAL.
+           WRITE RPT-GRAND-TOTAL-LINE.
+           ADD 2 TO WS-LINE-COUNT.
+
+       PRINT-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE SPACES              TO WS-HEADING-1-LAYOUT.
+           MOVE WS-RUN-DATE         TO HDG-RUN-DATE.
+           MOVE WS-PAGE-NUMBER      TO HDG-PAGE-NUMBER.
+           MOVE WS-HEADING-1-LAYOUT TO RPT-HEADING-1.
+           MOVE WS-HEADING-2-LAYOUT TO RPT-HEADING-2.
+
+           IF WS-PAGE-NUMBER > 1
+               WRITE RPT-HEADING-1 AFTER ADVANCING PAGE
+           ELSE
+               WRITE RPT-HEADING-1 AFTER ADVANCING 0 LINES
+           END-IF.
+           WRITE RPT-HEADING-2 AFTER ADVANCING 2 LINES.
+           WRITE RPT-BLANK-LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       CHECK-CURSOR-STATUS.
+           IF SQLCODE NOT = 100
+               MOVE SQLCODE        TO EXCP-SQLCODE
+               MOVE SQLSTATE       TO EXCP-SQLSTATE
+               MOVE SQLERRMC(1:70) TO EXCP-SQLERRM
+               PERFORM WRITE-EXCEPTION-RECORD
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE 'DB2SALR'         TO EXCP-PROGRAM.
+           MOVE WS-CURRENT-CURSOR TO EXCP-CURSOR.
+           MOVE WS-RUN-DATE       TO EXCP-RUN-DATE.
+           WRITE EXCP-RECORD.
+
+       TERMINATION.
+           CLOSE RPT-FILE.
+           CLOSE EXCP-FILE.
