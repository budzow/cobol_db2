@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2EMPMN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO TRANIN
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO REJECTOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT EXCP-FILE ASSIGN TO EXCPOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+       01  TRAN-RECORD.
+           05  TRAN-EMPNO                 PIC X(06).
+           05  TRAN-NEW-WORKDEPT          PIC X(03).
+           05  TRAN-NEW-EDLEVEL           PIC 9(02).
+           05  FILLER                     PIC X(69).
+
+       FD  AUDIT-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+           COPY EMPAUDIT.
+
+       FD  REJECT-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+       01  REJECT-RECORD.
+           05  REJ-EMPNO                  PIC X(06).
+           05  FILLER                     PIC X(02)  VALUE SPACES.
+           05  REJ-NEW-WORKDEPT           PIC X(03).
+           05  REJ-NEW-EDLEVEL            PIC 9(02).
+           05  FILLER                     PIC X(02)  VALUE SPACES.
+           05  REJ-REASON                 PIC X(40).
+           05  FILLER                     PIC X(25)  VALUE SPACES.
+
+       FD  EXCP-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+           COPY EXCPREC.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-EMPNO             PIC X(06).
+       01  WS-BEFORE-WORKDEPT   PIC X(03).
+       01  WS-BEFORE-EDLEVEL    PIC S9(04) COMP.
+       01  WS-AFTER-WORKDEPT    PIC X(03).
+       01  WS-AFTER-EDLEVEL     PIC S9(04) COMP.
+       01  WS-DEPTNO            PIC X(03).
+
+       01  WS-CONTROL-FIELDS.
+           05  WS-CURRENT-CURSOR           PIC X(08)  VALUE 'C1'.
+           05  WS-TRAN-EOF-SW              PIC X(01)  VALUE 'N'.
+               88  WS-TRAN-EOF                          VALUE 'Y'.
+           05  WS-VALID-SW                 PIC X(01)  VALUE 'Y'.
+               88  WS-TRAN-VALID                        VALUE 'Y'.
+           05  WS-REJECT-REASON            PIC X(40)  VALUE SPACES.
+
+           COPY DEPTTAB.
+
+       01  WS-TODAY.
+           05  WS-TODAY-YYYY               PIC 9(04).
+           05  WS-TODAY-MM                 PIC 9(02).
+           05  WS-TODAY-DD                 PIC 9(02).
+       01  WS-TODAY-X REDEFINES WS-TODAY   PIC 9(08).
+       01  WS-RUN-DATE                     PIC X(10).
+
+           EXEC SQL DECLARE C1 CURSOR FOR
+               SELECT DEPTNO
+                 FROM DSN8C10.DEPT
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           PERFORM INITIALIZATION.
+
+           PERFORM LOAD-DEPT-TABLE.
+
+           IF RETURN-CODE NOT = 16
+               PERFORM PROCESS-TRANSACTION UNTIL WS-TRAN-EOF
+           END-IF.
+
+           PERFORM TERMINATION.
+
+           STOP RUN.
+
+       INITIALIZATION.
+           OPEN INPUT  TRAN-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN OUTPUT EXCP-FILE.
+
+           ACCEPT WS-TODAY-X FROM DATE YYYYMMDD.
+           STRING WS-TODAY-MM '/' WS-TODAY-DD '/' WS-TODAY-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+
+           PERFORM READ-TRAN-RECORD.
+
+       LOAD-DEPT-TABLE.
+           EXEC SQL OPEN C1 END-EXEC.
+
+           PERFORM FETCH-DEPT-ROW UNTIL SQLCODE NOT = 0
+              OR WS-DEPT-COUNT = WS-DEPT-MAX.
+
+           IF SQLCODE = 0
+               PERFORM WRITE-DEPT-OVERFLOW-EXCEPTION
+           ELSE
+               PERFORM CHECK-CURSOR-STATUS
+           END-IF.
+
+           EXEC SQL CLOSE C1 END-EXEC.
+
+       FETCH-DEPT-ROW.
+           EXEC SQL
+               FETCH C1 INTO :WS-DEPTNO
+           END-EXEC.
+
+           IF SQLCODE = 0
+               ADD 1 TO WS-DEPT-COUNT
+               MOVE WS-DEPTNO TO WS-DEPT-NO(WS-DEPT-COUNT)
+           END-IF.
+
+       READ-TRAN-RECORD.
+           READ TRAN-FILE
+               AT END
+                   SET WS-TRAN-EOF TO TRUE
+           END-READ.
+
+       PROCESS-TRANSACTION.
+           MOVE 'Y'    TO WS-VALID-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           PERFORM VALIDATE-TRANSACTION.
+
+           IF WS-TRAN-VALID
+               PERFORM APPLY-UPDATE
+           ELSE
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+
+           PERFORM READ-TRAN-RECORD.
+
+       VALIDATE-TRANSACTION.
+           IF TRAN-NEW-WORKDEPT NOT = SPACES
+               PERFORM CHECK-VALID-DEPT
+           END-IF.
+
+           IF WS-TRAN-VALID
+               IF TRAN-NEW-EDLEVEL NOT = SPACES
+                   IF TRAN-NEW-EDLEVEL NOT NUMERIC
+                      OR TRAN-NEW-EDLEVEL = ZERO
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'INVALID EDLEVEL' TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-VALID-DEPT.
+           SET WS-DEPT-FOUND-SW TO 'N'.
+           SET WS-DEPT-IDX TO 1.
+
+           PERFORM TEST-DEPT-ENTRY
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+                 UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+                    OR WS-DEPT-FOUND.
+
+           IF NOT WS-DEPT-FOUND
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'WORKDEPT NOT FOUND IN DSN8C10.DEPT'
+                   TO WS-REJECT-REASON
+           END-IF.
+
+       TEST-DEPT-ENTRY.
+           IF TRAN-NEW-WORKDEPT = WS-DEPT-NO(WS-DEPT-IDX)
+               SET WS-DEPT-FOUND TO TRUE
+           END-IF.
+
+       APPLY-UPDATE.
+           MOVE TRAN-EMPNO TO WS-EMPNO.
+
+           EXEC SQL
+               SELECT WORKDEPT, EDLEVEL
+                 INTO :WS-BEFORE-WORKDEPT, :WS-BEFORE-EDLEVEL
+                 FROM DSN8C10.EMP
+                WHERE EMPNO = :WS-EMPNO
+           END-EXEC.
+
+           MOVE 'SELECT' TO WS-CURRENT-CURSOR.
+
+           IF SQLCODE = 0
+               MOVE WS-BEFORE-WORKDEPT TO WS-AFTER-WORKDEPT
+               IF TRAN-NEW-WORKDEPT NOT = SPACES
+                   MOVE TRAN-NEW-WORKDEPT TO WS-AFTER-WORKDEPT
+               END-IF
+
+               MOVE WS-BEFORE-EDLEVEL TO WS-AFTER-EDLEVEL
+               IF TRAN-NEW-EDLEVEL NOT = SPACES
+                   MOVE TRAN-NEW-EDLEVEL TO WS-AFTER-EDLEVEL
+               END-IF
+
+               EXEC SQL
+                   UPDATE DSN8C10.EMP
+                      SET WORKDEPT = :WS-AFTER-WORKDEPT,
+                          EDLEVEL  = :WS-AFTER-EDLEVEL
+                    WHERE EMPNO = :WS-EMPNO
+               END-EXEC
+
+               MOVE 'UPDATE' TO WS-CURRENT-CURSOR
+
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   MOVE 'UPDATE FAILED - SEE EXCEPTION LOG'
+                       TO WS-REJECT-REASON
+                   PERFORM WRITE-REJECT-RECORD
+                   PERFORM CHECK-CURSOR-STATUS
+               END-IF
+           ELSE
+               IF SQLCODE = 100
+                   MOVE 'EMPNO NOT FOUND IN DSN8C10.EMP'
+                       TO WS-REJECT-REASON
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   PERFORM CHECK-CURSOR-STATUS
+               END-IF
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES                  TO AUDIT-RECORD.
+           MOVE WS-EMPNO                TO AUDIT-EMPNO.
+           MOVE WS-BEFORE-WORKDEPT      TO AUDIT-BEFORE-WORKDEPT.
+           MOVE WS-BEFORE-EDLEVEL       TO AUDIT-BEFORE-EDLEVEL.
+           MOVE WS-AFTER-WORKDEPT       TO AUDIT-AFTER-WORKDEPT.
+           MOVE WS-AFTER-EDLEVEL        TO AUDIT-AFTER-EDLEVEL.
+           MOVE WS-RUN-DATE             TO AUDIT-RUN-DATE.
+           WRITE AUDIT-RECORD.
+
+       WRITE-REJECT-RECORD.
+           MOVE SPACES              TO REJECT-RECORD.
+           MOVE TRAN-EMPNO          TO REJ-EMPNO.
+           MOVE TRAN-NEW-WORKDEPT   TO REJ-NEW-WORKDEPT.
+           MOVE TRAN-NEW-EDLEVEL    TO REJ-NEW-EDLEVEL.
+           MOVE WS-REJECT-REASON    TO REJ-REASON.
+           WRITE REJECT-RECORD.
+
+       CHECK-CURSOR-STATUS.
+           IF SQLCODE NOT = 100
+               MOVE SQLCODE        TO EXCP-SQLCODE
+               MOVE SQLSTATE       TO EXCP-SQLSTATE
+               MOVE SQLERRMC(1:70) TO EXCP-SQLERRM
+               PERFORM WRITE-EXCEPTION-RECORD
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       WRITE-DEPT-OVERFLOW-EXCEPTION.
+           MOVE ZERO              TO EXCP-SQLCODE.
+           MOVE SPACES            TO EXCP-SQLSTATE.
+           MOVE 'DEPARTMENT TABLE OVERFLOW - INCREASE WS-DEPT-MAX'
+                                   TO EXCP-SQLERRM.
+           PERFORM WRITE-EXCEPTION-RECORD.
+           MOVE 16 TO RETURN-CODE.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE 'DB2EMPMN'        TO EXCP-PROGRAM.
+           MOVE WS-CURRENT-CURSOR TO EXCP-CURSOR.
+           MOVE WS-RUN-DATE       TO EXCP-RUN-DATE.
+           WRITE EXCP-RECORD.
+
+       TERMINATION.
+           CLOSE TRAN-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE EXCP-FILE.
