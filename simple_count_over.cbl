@@ -1,31 +1,244 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLCNT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCP-FILE ASSIGN TO EXCPOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT ORPHAN-FILE ASSIGN TO ORPHOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT PARM-FILE ASSIGN TO SYSIN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT DEPTCNT-FILE ASSIGN TO DEPTCNT
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCP-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+           COPY EXCPREC.
+
+       FD  PARM-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+       01  PARM-IN-RECORD.
+           05  PARM-IN-DEPT-LOW           PIC X(03).
+           05  PARM-IN-DEPT-HIGH          PIC X(03).
+           05  FILLER                     PIC X(74).
+
+       FD  DEPTCNT-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+           COPY DEPTCNT.
+
+       FD  ORPHAN-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+       01  ORPHAN-RECORD.
+           05  ORPH-WORKDEPT              PIC X(03).
+           05  FILLER                     PIC X(02)  VALUE SPACES.
+           05  ORPH-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                     PIC X(02)  VALUE SPACES.
+           05  FILLER                     PIC X(38)
+                   VALUE 'WORKDEPT NOT FOUND IN DSN8C10.DEPT'.
+
        WORKING-STORAGE SECTION.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
        01  WS-DEPT        PIC X(03).
        01  WS-COUNT       PIC S9(09) COMP.
+       01  WS-DEPTNO      PIC X(03).
+
+       01  WS-CONTROL-FIELDS.
+           05  WS-CURRENT-CURSOR           PIC X(08)  VALUE 'C1'.
+           05  WS-PARM-STATUS              PIC X(02).
+           05  WS-FILTER-DEPT-LOW          PIC X(03)  VALUE LOW-VALUES.
+           05  WS-FILTER-DEPT-HIGH         PIC X(03)  VALUE HIGH-VALUES.
+           05  WS-PREV-DEPT                PIC X(03)  VALUE SPACES.
+           05  WS-PREV-COUNT               PIC S9(09) COMP VALUE ZERO.
+           05  WS-FIRST-ROW-SW             PIC X(01)  VALUE 'Y'.
+               88  WS-FIRST-ROW                        VALUE 'Y'.
+       01  WS-TODAY.
+           05  WS-TODAY-YYYY               PIC 9(04).
+           05  WS-TODAY-MM                 PIC 9(02).
+           05  WS-TODAY-DD                 PIC 9(02).
+       01  WS-TODAY-X REDEFINES WS-TODAY   PIC 9(08).
+       01  WS-RUN-DATE                     PIC X(10).
+
+           COPY DEPTTAB.
 
            EXEC SQL DECLARE C1 CURSOR FOR
                SELECT WORKDEPT,
                       COUNT(*) OVER(PARTITION BY WORKDEPT)
                  FROM DSN8C10.EMP
+                WHERE WORKDEPT BETWEEN :WS-FILTER-DEPT-LOW
+                                    AND :WS-FILTER-DEPT-HIGH
+                ORDER BY WORKDEPT
+           END-EXEC.
+
+           EXEC SQL DECLARE C2 CURSOR FOR
+               SELECT DEPTNO
+                 FROM DSN8C10.DEPT
            END-EXEC.
 
        PROCEDURE DIVISION.
-           EXEC SQL OPEN C1 END-EXEC.
-
-           PERFORM UNTIL SQLCODE NOT = 0
-               EXEC SQL
-                   FETCH C1 INTO :WS-DEPT, :WS-COUNT
-               END-EXEC
-               IF SQLCODE = 0
-                   DISPLAY WS-DEPT ' ' WS-COUNT
+       MAIN-PARA.
+           PERFORM INITIALIZATION.
+
+           PERFORM READ-PARM-CARD.
+
+           PERFORM LOAD-DEPT-TABLE.
+
+           IF RETURN-CODE NOT = 16
+               EXEC SQL OPEN C1 END-EXEC
+
+               PERFORM FETCH-ROW UNTIL SQLCODE NOT = 0
+
+               IF NOT WS-FIRST-ROW
+                   PERFORM WRITE-DEPTCNT-RECORD
                END-IF
-           END-PERFORM.
 
-           EXEC SQL CLOSE C1 END-EXEC.
+               MOVE 'C1' TO WS-CURRENT-CURSOR
+               PERFORM CHECK-CURSOR-STATUS
+
+               EXEC SQL CLOSE C1 END-EXEC
+           END-IF.
+
+           PERFORM TERMINATION.
            STOP RUN.
+
+       INITIALIZATION.
+           OPEN OUTPUT EXCP-FILE.
+           OPEN OUTPUT ORPHAN-FILE.
+           OPEN OUTPUT DEPTCNT-FILE.
+
+           ACCEPT WS-TODAY-X FROM DATE YYYYMMDD.
+           STRING WS-TODAY-MM '/' WS-TODAY-DD '/' WS-TODAY-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+
+       READ-PARM-CARD.
+           OPEN INPUT PARM-FILE.
+
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-IN-DEPT-LOW NOT = SPACES
+                           MOVE PARM-IN-DEPT-LOW  TO WS-FILTER-DEPT-LOW
+                       END-IF
+                       IF PARM-IN-DEPT-HIGH NOT = SPACES
+                           MOVE PARM-IN-DEPT-HIGH TO WS-FILTER-DEPT-HIGH
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       LOAD-DEPT-TABLE.
+           EXEC SQL OPEN C2 END-EXEC.
+
+           PERFORM FETCH-DEPT-ROW UNTIL SQLCODE NOT = 0
+              OR WS-DEPT-COUNT = WS-DEPT-MAX.
+
+           MOVE 'C2' TO WS-CURRENT-CURSOR.
+           IF SQLCODE = 0
+               PERFORM WRITE-DEPT-OVERFLOW-EXCEPTION
+           ELSE
+               PERFORM CHECK-CURSOR-STATUS
+           END-IF.
+           MOVE 'C1' TO WS-CURRENT-CURSOR.
+
+           EXEC SQL CLOSE C2 END-EXEC.
+
+       FETCH-DEPT-ROW.
+           EXEC SQL
+               FETCH C2 INTO :WS-DEPTNO
+           END-EXEC.
+
+           IF SQLCODE = 0
+               ADD 1 TO WS-DEPT-COUNT
+               MOVE WS-DEPTNO TO WS-DEPT-NO(WS-DEPT-COUNT)
+           END-IF.
+
+       FETCH-ROW.
+           EXEC SQL
+               FETCH C1 INTO :WS-DEPT, :WS-COUNT
+           END-EXEC.
+
+           IF SQLCODE = 0
+               DISPLAY WS-DEPT ' ' WS-COUNT
+               IF WS-DEPT NOT = WS-PREV-DEPT
+                   IF NOT WS-FIRST-ROW
+                       PERFORM WRITE-DEPTCNT-RECORD
+                   END-IF
+                   PERFORM CHECK-ORPHAN-DEPT
+                   MOVE WS-DEPT TO WS-PREV-DEPT
+                   MOVE 'N' TO WS-FIRST-ROW-SW
+               END-IF
+               MOVE WS-COUNT TO WS-PREV-COUNT
+           END-IF.
+
+       CHECK-ORPHAN-DEPT.
+           SET WS-DEPT-FOUND-SW TO 'N'.
+           SET WS-DEPT-IDX TO 1.
+
+           PERFORM TEST-DEPT-ENTRY
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+                 UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+                    OR WS-DEPT-FOUND.
+
+           IF NOT WS-DEPT-FOUND
+               PERFORM WRITE-ORPHAN-RECORD
+           END-IF.
+
+       TEST-DEPT-ENTRY.
+           IF WS-DEPT = WS-DEPT-NO(WS-DEPT-IDX)
+               SET WS-DEPT-FOUND TO TRUE
+           END-IF.
+
+       WRITE-DEPTCNT-RECORD.
+           MOVE SPACES       TO DEPTCNT-RECORD.
+           MOVE WS-PREV-DEPT TO DPCNT-WORKDEPT.
+           MOVE WS-PREV-COUNT TO DPCNT-COUNT.
+           WRITE DEPTCNT-RECORD.
+
+       WRITE-ORPHAN-RECORD.
+           MOVE SPACES       TO ORPHAN-RECORD.
+           MOVE WS-DEPT      TO ORPH-WORKDEPT.
+           MOVE WS-COUNT     TO ORPH-COUNT.
+           WRITE ORPHAN-RECORD.
+
+       CHECK-CURSOR-STATUS.
+           IF SQLCODE NOT = 100
+               MOVE SQLCODE        TO EXCP-SQLCODE
+               MOVE SQLSTATE       TO EXCP-SQLSTATE
+               MOVE SQLERRMC(1:70) TO EXCP-SQLERRM
+               PERFORM WRITE-EXCEPTION-RECORD
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       WRITE-DEPT-OVERFLOW-EXCEPTION.
+           MOVE ZERO              TO EXCP-SQLCODE.
+           MOVE SPACES            TO EXCP-SQLSTATE.
+           MOVE 'DEPARTMENT TABLE OVERFLOW - INCREASE WS-DEPT-MAX'
+                                   TO EXCP-SQLERRM.
+           PERFORM WRITE-EXCEPTION-RECORD.
+           MOVE 16 TO RETURN-CODE.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE 'SIMPLCNT'        TO EXCP-PROGRAM.
+           MOVE WS-CURRENT-CURSOR TO EXCP-CURSOR.
+           MOVE WS-RUN-DATE       TO EXCP-RUN-DATE.
+           WRITE EXCP-RECORD.
+
+       TERMINATION.
+           CLOSE EXCP-FILE.
+           CLOSE ORPHAN-FILE.
+           CLOSE DEPTCNT-FILE.
