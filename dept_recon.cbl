@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WINFN-FILE ASSIGN TO WINFNCNT
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT SIMPL-FILE ASSIGN TO SIMPLCNT
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT RECON-FILE ASSIGN TO RECONOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WINFN-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+           COPY DEPTCNT REPLACING
+               ==DEPTCNT-RECORD==  BY ==WINFN-RECORD==
+               ==DPCNT-WORKDEPT==  BY ==WINFN-WORKDEPT==
+               ==DPCNT-COUNT==     BY ==WINFN-COUNT==.
+
+       FD  SIMPL-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+           COPY DEPTCNT REPLACING
+               ==DEPTCNT-RECORD==  BY ==SIMPL-RECORD==
+               ==DPCNT-WORKDEPT==  BY ==SIMPL-WORKDEPT==
+               ==DPCNT-COUNT==     BY ==SIMPL-COUNT==.
+
+       FD  RECON-FILE
+           RECORDING MODE F
+           LABEL RECORDS OMITTED.
+       01  RECON-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-WINFN-EOF-SW                PIC X(01)  VALUE 'N'.
+           88  WS-WINFN-EOF                           VALUE 'Y'.
+       01  WS-SIMPL-EOF-SW                PIC X(01)  VALUE 'N'.
+           88  WS-SIMPL-EOF                           VALUE 'Y'.
+       01  WS-MISMATCH-COUNT              PIC S9(05) COMP VALUE ZERO.
+
+       01  WS-TODAY.
+           05  WS-TODAY-YYYY               PIC 9(04).
+           05  WS-TODAY-MM                 PIC 9(02).
+           05  WS-TODAY-DD                 PIC 9(02).
+       01  WS-TODAY-X REDEFINES WS-TODAY   PIC 9(08).
+       01  WS-RUN-DATE                     PIC X(10).
+
+       01  RECON-DETAIL-LAYOUT.
+           05  FILLER                     PIC X(01)  VALUE SPACES.
+           05  RD-WORKDEPT                PIC X(03).
+           05  FILLER                     PIC X(02)  VALUE SPACES.
+           05  FILLER                     PIC X(12)
+                   VALUE 'WINFN CNT ='.
+           05  RD-WINFN-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                     PIC X(02)  VALUE SPACES.
+           05  FILLER                     PIC X(13)
+                   VALUE 'SIMPLCNT CNT='.
+           05  RD-SIMPL-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                     PIC X(02)  VALUE SPACES.
+           05  RD-STATUS                  PIC X(09).
+           05  FILLER                     PIC X(22)  VALUE SPACES.
+
+       01  RECON-SUMMARY-LAYOUT.
+           05  FILLER                     PIC X(01)  VALUE SPACES.
+           05  FILLER                     PIC X(24)
+                   VALUE 'DEPARTMENT COUNT RECON -'.
+           05  RS-RUN-DATE                PIC X(10).
+           05  FILLER                     PIC X(02)  VALUE SPACES.
+           05  FILLER                     PIC X(12)
+                   VALUE 'MISMATCHES='.
+           05  RS-MISMATCH-COUNT          PIC ZZZZ9.
+           05  FILLER                     PIC X(26)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           PERFORM INITIALIZATION.
+
+           PERFORM READ-WINFN-RECORD.
+           PERFORM READ-SIMPL-RECORD.
+
+           PERFORM COMPARE-DEPARTMENTS
+               UNTIL WS-WINFN-EOF AND WS-SIMPL-EOF.
+
+           PERFORM WRITE-SUMMARY-LINE.
+
+           PERFORM TERMINATION.
+
+           STOP RUN.
+
+       INITIALIZATION.
+           OPEN INPUT  WINFN-FILE.
+           OPEN INPUT  SIMPL-FILE.
+           OPEN OUTPUT RECON-FILE.
+
+           ACCEPT WS-TODAY-X FROM DATE YYYYMMDD.
+           STRING WS-TODAY-MM '/' WS-TODAY-DD '/' WS-TODAY-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+
+       READ-WINFN-RECORD.
+           READ WINFN-FILE
+               AT END
+                   SET WS-WINFN-EOF TO TRUE
+                   MOVE HIGH-VALUES TO WINFN-WORKDEPT
+           END-READ.
+
+       READ-SIMPL-RECORD.
+           READ SIMPL-FILE
+               AT END
+                   SET WS-SIMPL-EOF TO TRUE
+                   MOVE HIGH-VALUES TO SIMPL-WORKDEPT
+           END-READ.
+
+       COMPARE-DEPARTMENTS.
+           EVALUATE TRUE
+               WHEN WINFN-WORKDEPT = SIMPL-WORKDEPT
+                   PERFORM COMPARE-DEPT-COUNTS
+                   PERFORM READ-WINFN-RECORD
+                   PERFORM READ-SIMPL-RECORD
+               WHEN WINFN-WORKDEPT < SIMPL-WORKDEPT
+                   PERFORM WRITE-MISSING-FROM-SIMPL
+                   PERFORM READ-WINFN-RECORD
+               WHEN OTHER
+                   PERFORM WRITE-MISSING-FROM-WINFN
+                   PERFORM READ-SIMPL-RECORD
+           END-EVALUATE.
+
+       COMPARE-DEPT-COUNTS.
+           MOVE SPACES          TO RECON-DETAIL-LAYOUT.
+           MOVE WINFN-WORKDEPT  TO RD-WORKDEPT.
+           MOVE WINFN-COUNT     TO RD-WINFN-COUNT.
+           MOVE SIMPL-COUNT     TO RD-SIMPL-COUNT.
+
+           IF WINFN-COUNT = SIMPL-COUNT
+               MOVE 'MATCH'     TO RD-STATUS
+           ELSE
+               MOVE 'MISMATCH'  TO RD-STATUS
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+
+           WRITE RECON-LINE FROM RECON-DETAIL-LAYOUT.
+
+       WRITE-MISSING-FROM-SIMPL.
+           MOVE SPACES          TO RECON-DETAIL-LAYOUT.
+           MOVE WINFN-WORKDEPT  TO RD-WORKDEPT.
+           MOVE WINFN-COUNT     TO RD-WINFN-COUNT.
+           MOVE ZERO            TO RD-SIMPL-COUNT.
+           MOVE 'MISMATCH'      TO RD-STATUS.
+           ADD 1 TO WS-MISMATCH-COUNT.
+           WRITE RECON-LINE FROM RECON-DETAIL-LAYOUT.
+
+       WRITE-MISSING-FROM-WINFN.
+           MOVE SPACES          TO RECON-DETAIL-LAYOUT.
+           MOVE SIMPL-WORKDEPT  TO RD-WORKDEPT.
+           MOVE ZERO            TO RD-WINFN-COUNT.
+           MOVE SIMPL-COUNT     TO RD-SIMPL-COUNT.
+           MOVE 'MISMATCH'      TO RD-STATUS.
+           ADD 1 TO WS-MISMATCH-COUNT.
+           WRITE RECON-LINE FROM RECON-DETAIL-LAYOUT.
+
+       WRITE-SUMMARY-LINE.
+           MOVE SPACES               TO RECON-SUMMARY-LAYOUT.
+           MOVE WS-RUN-DATE          TO RS-RUN-DATE.
+           MOVE WS-MISMATCH-COUNT    TO RS-MISMATCH-COUNT.
+           WRITE RECON-LINE FROM RECON-SUMMARY-LAYOUT.
+
+           IF WS-MISMATCH-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       TERMINATION.
+           CLOSE WINFN-FILE.
+           CLOSE SIMPL-FILE.
+           CLOSE RECON-FILE.
